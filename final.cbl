@@ -5,7 +5,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ORIGINAL-FILE ASSIGN TO "Kdrama.txt"
-           ORGANIZATION IS SEQUENTIAL.
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
            SELECT TEMP-FILE ASSIGN TO "temp.txt"
            ORGANIZATION IS SEQUENTIAL.
 
@@ -13,24 +14,50 @@
        FILE SECTION.
        FD ORIGINAL-FILE.
        01 KDRAMA-RECORD.
-           02 KDRAMA-TITLE PIC X(26) .
-           02 KDRAMA-UNWATCH PIC X(70) .
-           02 KDRAMA-TITLE2 PIC X(25) .
-           02 KDRAMA-WATCHED PIC X(70) .      
+           02 KDRAMA-TITLE PIC X(50).
+           02 KDRAMA-GENRE PIC X(20).
+           02 KDRAMA-WATCHED-FLAG PIC X(01).
+               88 KDRAMA-IS-WATCHED VALUE "Y".
+               88 KDRAMA-NOT-WATCHED VALUE "N".
+           02 KDRAMA-EPISODES-WATCHED PIC 9(03).
+           02 KDRAMA-EPISODES-TOTAL PIC 9(03).
+           02 KDRAMA-RATING PIC 9(02).
 
        FD TEMP-FILE.
-       01 TEMP-RECORD PIC X(300).
-       
+       01 TEMP-RECORD PIC X(79).
+
        WORKING-STORAGE SECTION.
-       01 WS-TITLE PIC A(70).
+       01 WS-TITLE PIC X(50).
+       01 WS-GENRE PIC X(20).
        01 WS-CHOICE PIC 9 .
        01 WS-EOF PIC X VALUE "N".
-       01 WS-SEARCH-TITLE PIC A(70).
-       01 WS-TITLE-ON-OFF PIC 9 VALUE 0 .
-       
+       01 WS-FILE-STATUS PIC XX.
+       01 WS-COMMAND PIC X(100).
+       01 WS-EPISODES-WATCHED PIC 9(03).
+       01 WS-EPISODES-TOTAL PIC 9(03).
+       01 WS-RATING PIC 9(02).
+
+       01 WS-SEARCH-TEXT PIC X(50).
+       01 WS-SEARCH-LEN PIC 9(02) VALUE ZERO.
+       01 WS-SCAN-FIELD PIC X(50).
+       01 WS-SCAN-IDX PIC 9(02).
+       01 WS-MATCH-FLAG PIC X VALUE "N".
+           88 WS-IS-MATCH VALUE "Y".
+       01 WS-CURRENT-LINE PIC 9(04) VALUE ZERO.
+       01 WS-SELECTED-LINE PIC 9(04) VALUE ZERO.
+       01 WS-USER-PICK PIC 9(04) VALUE ZERO.
+       01 WS-MATCH-COUNT PIC 9(04) VALUE ZERO.
+       01 WS-MATCH-IDX PIC 9(02) VALUE ZERO.
+       01 WS-MATCH-TABLE.
+           05 WS-MATCH-ENTRY OCCURS 50 TIMES.
+               10 WS-MATCH-LINE-NO PIC 9(04).
+               10 WS-MATCH-TITLE PIC X(50).
+               10 WS-MATCH-GENRE PIC X(20).
+               10 WS-MATCH-STATUS PIC X(12).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM DISPLAY-MENU UNTIL WS-CHOICE = 6
+           PERFORM DISPLAY-MENU UNTIL WS-CHOICE = 7
                STOP RUN.
 
        DISPLAY-MENU.
@@ -40,8 +67,9 @@
            DISPLAY "3. LIST K-DRAMA TO WATCH"
            DISPLAY "4. LIST OF WATCHED K-DRAMAS"
            DISPLAY "5. MARK K-DRAMA AS WATCHED"
-           DISPLAY "6. EXIT"
-           DISPLAY "ENTER YOUR CHOICE(1-6): " NO ADVANCING.
+           DISPLAY "6. LIST K-DRAMAS IN PROGRESS"
+           DISPLAY "7. EXIT"
+           DISPLAY "ENTER YOUR CHOICE(1-7): " NO ADVANCING.
            ACCEPT WS-CHOICE.
 
            EVALUATE WS-CHOICE
@@ -56,6 +84,8 @@
                WHEN 5
                    PERFORM MARK-WATCHED
                WHEN 6
+                   PERFORM LIST-IN-PROGRESS-KDRAMAS
+               WHEN 7
                    CONTINUE
                WHEN OTHER
                    DISPLAY "Invalid choice. Please try again."
@@ -64,87 +94,276 @@
        ADD-KDRAMA.
            DISPLAY "Enter the title of the K-Drama to add: " .
            ACCEPT WS-TITLE.
-           
-           IF WS-TITLE-ON-OFF = 0
-               MOVE "LIST OF K-DRAMAS TO WATCH:" TO KDRAMA-TITLE
-               MOVE WS-TITLE TO KDRAMA-UNWATCH
-               MOVE "LIST OF WATCHED K-DRAMAS:" TO KDRAMA-TITLE2
-               MOVE " " TO KDRAMA-WATCHED
+           DISPLAY "Enter the genre (romance/thriller/historical/etc): ".
+           ACCEPT WS-GENRE.
+           DISPLAY "Enter total number of episodes: " .
+           ACCEPT WS-EPISODES-TOTAL.
+           DISPLAY "Enter episodes already watched (0 if not started): ".
+           ACCEPT WS-EPISODES-WATCHED.
 
-               OPEN OUTPUT ORIGINAL-FILE
-               WRITE KDRAMA-RECORD
-               END-WRITE
-
-               CLOSE ORIGINAL-FILE
+           MOVE WS-TITLE TO KDRAMA-TITLE
+           MOVE WS-GENRE TO KDRAMA-GENRE
+           MOVE WS-EPISODES-TOTAL TO KDRAMA-EPISODES-TOTAL
+           MOVE WS-EPISODES-WATCHED TO KDRAMA-EPISODES-WATCHED
+           MOVE ZERO TO KDRAMA-RATING
 
-               MOVE 1 TO WS-TITLE-ON-OFF
+           IF WS-EPISODES-TOTAL > 0 AND
+              WS-EPISODES-WATCHED >= WS-EPISODES-TOTAL
+               MOVE "Y" TO KDRAMA-WATCHED-FLAG
+           ELSE
+               MOVE "N" TO KDRAMA-WATCHED-FLAG
+           END-IF
 
-           ELSE IF WS-TITLE-ON-OFF = 1
-               MOVE " " TO KDRAMA-TITLE
-               MOVE WS-TITLE TO KDRAMA-UNWATCH
-               MOVE " " TO KDRAMA-TITLE2
-               MOVE " " TO KDRAMA-WATCHED
-               
+           OPEN INPUT ORIGINAL-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE ORIGINAL-FILE
+               OPEN OUTPUT ORIGINAL-FILE
+           ELSE
+               CLOSE ORIGINAL-FILE
                OPEN EXTEND ORIGINAL-FILE
-               WRITE KDRAMA-RECORD
-               END-WRITE
+           END-IF
 
-               CLOSE ORIGINAL-FILE
-           END-IF.
-           
-           OPEN OUTPUT ORIGINAL-FILE.
            WRITE KDRAMA-RECORD
-           END-WRITE.
+           END-WRITE
 
-           CLOSE ORIGINAL-FILE.
+           CLOSE ORIGINAL-FILE
+
+           DISPLAY "K-Drama added to your watch list.".
 
        REMOVE-KDRAMA.
-           DISPLAY "Enter the title to delete: ".
-           ACCEPT WS-SEARCH-TITLE.
-           OPEN INPUT ORIGINAL-FILE.
-           OPEN OUTPUT TEMP-FILE.
-           READ ORIGINAL-FILE
-               AT END MOVE 'Y' TO WS-EOF
-           END-READ.
-           PERFORM UNTIL WS-EOF = 'Y'
-               IF KDRAMA-RECORD NOT = WS-SEARCH-TITLE
-                   WRITE TEMP-RECORD FROM KDRAMA-RECORD
-               END-IF
+           PERFORM SEARCH-KDRAMAS
+
+           IF WS-SELECTED-LINE = 0
+               DISPLAY "No K-Drama selected for removal."
+           ELSE
+               MOVE "N" TO WS-EOF
+               MOVE ZERO TO WS-CURRENT-LINE
+
+               OPEN INPUT ORIGINAL-FILE
+               OPEN OUTPUT TEMP-FILE
                READ ORIGINAL-FILE
                    AT END MOVE 'Y' TO WS-EOF
                END-READ
-           END-PERFORM.
-           CLOSE ORIGINAL-FILE.
-           CLOSE  TEMP-FILE.
-           CALL 'RENAME' USING 'tempt.txt', 'kdrama.txt'.
+               PERFORM UNTIL WS-EOF = 'Y'
+                   ADD 1 TO WS-CURRENT-LINE
+                   IF WS-CURRENT-LINE NOT = WS-SELECTED-LINE
+                       WRITE TEMP-RECORD FROM KDRAMA-RECORD
+                   END-IF
+                   READ ORIGINAL-FILE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE ORIGINAL-FILE
+               CLOSE  TEMP-FILE
+
+               MOVE "del Kdrama.txt" TO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND
+               MOVE "move temp.txt Kdrama.txt" TO WS-COMMAND
+               CALL "SYSTEM" USING WS-COMMAND
+               DISPLAY "K-Drama removed."
+           END-IF.
 
        LIST-KDRAMAS.
-           DISPLAY KDRAMA-TITLE.
-           DISPLAY KDRAMA-UNWATCH.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ORIGINAL-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE ORIGINAL-FILE
+               DISPLAY "No K-Dramas on your watch list yet."
+           ELSE
+               DISPLAY "K-DRAMAS TO WATCH:"
+               READ ORIGINAL-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               PERFORM UNTIL WS-EOF = 'Y'
+                   IF KDRAMA-NOT-WATCHED AND KDRAMA-EPISODES-WATCHED = 0
+                       DISPLAY "  " KDRAMA-TITLE
+                   END-IF
+                   READ ORIGINAL-FILE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE ORIGINAL-FILE
+           END-IF.
 
        LIST-WATCHED-KDRAMAS.
-           DISPLAY KDRAMA-TITLE2.
-           DISPLAY KDRAMA-WATCHED.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ORIGINAL-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE ORIGINAL-FILE
+               DISPLAY "No watched K-Dramas yet."
+           ELSE
+               DISPLAY "WATCHED K-DRAMAS:"
+               READ ORIGINAL-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               PERFORM UNTIL WS-EOF = 'Y'
+                   IF KDRAMA-IS-WATCHED
+                       DISPLAY "  " KDRAMA-TITLE
+                   END-IF
+                   READ ORIGINAL-FILE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE ORIGINAL-FILE
+           END-IF.
+
+       LIST-IN-PROGRESS-KDRAMAS.
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ORIGINAL-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE ORIGINAL-FILE
+               DISPLAY "No K-Dramas in progress."
+           ELSE
+               DISPLAY "K-DRAMAS IN PROGRESS:"
+               READ ORIGINAL-FILE
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+               PERFORM UNTIL WS-EOF = 'Y'
+                   IF KDRAMA-NOT-WATCHED AND KDRAMA-EPISODES-WATCHED > 0
+                       DISPLAY "  " KDRAMA-TITLE " ("
+                           KDRAMA-EPISODES-WATCHED "/"
+                           KDRAMA-EPISODES-TOTAL " episodes)"
+                   END-IF
+                   READ ORIGINAL-FILE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE ORIGINAL-FILE
+           END-IF.
 
        MARK-WATCHED.
-           DISPLAY "Enter the title to mark as watched: ".
-           ACCEPT WS-SEARCH-TITLE.
-           OPEN I-O ORIGINAL-FILE.
-           READ ORIGINAL-FILE
-               AT END MOVE 'Y' TO WS-EOF
-           END-READ.
-           PERFORM UNTIL WS-EOF = 'Y'
-               IF WS-SEARCH-TITLE = KDRAMA-UNWATCH
-                   MOVE KDRAMA-UNWATCH TO KDRAMA-WATCHED
-                   REWRITE KDRAMA-RECORD
-                   DISPLAY "K-Drama marked as watched."
-                   EXIT PERFORM
-               END-IF
+           PERFORM SEARCH-KDRAMAS
+           IF WS-SELECTED-LINE = 0
+               DISPLAY "No K-Drama selected."
+           ELSE
+               MOVE "N" TO WS-EOF
+               MOVE ZERO TO WS-CURRENT-LINE
+               OPEN I-O ORIGINAL-FILE
                READ ORIGINAL-FILE
                    AT END MOVE 'Y' TO WS-EOF
                END-READ
+               PERFORM UNTIL WS-EOF = 'Y'
+                   ADD 1 TO WS-CURRENT-LINE
+                   IF WS-CURRENT-LINE = WS-SELECTED-LINE
+                       PERFORM GET-RATING
+                       MOVE WS-RATING TO KDRAMA-RATING
+                       MOVE KDRAMA-EPISODES-TOTAL
+                           TO KDRAMA-EPISODES-WATCHED
+                       MOVE "Y" TO KDRAMA-WATCHED-FLAG
+                       REWRITE KDRAMA-RECORD
+                       DISPLAY "K-Drama marked as watched."
+                   END-IF
+                   READ ORIGINAL-FILE
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE ORIGINAL-FILE
+           END-IF.
+
+       GET-RATING.
+           MOVE ZERO TO WS-RATING
+           PERFORM UNTIL WS-RATING >= 1 AND WS-RATING <= 10
+               DISPLAY "Enter your rating (1-10): "
+               ACCEPT WS-RATING
+               IF WS-RATING < 1 OR WS-RATING > 10
+                   DISPLAY "Rating must be between 1 and 10."
+               END-IF
            END-PERFORM.
-           CLOSE ORIGINAL-FILE.
 
-       END PROGRAM  FILE-HANDLING.
+       SEARCH-KDRAMAS.
+           DISPLAY "Enter search text (partial title or genre): ".
+           ACCEPT WS-SEARCH-TEXT.
+           MOVE FUNCTION UPPER-CASE(WS-SEARCH-TEXT) TO WS-SEARCH-TEXT
+           PERFORM COMPUTE-SEARCH-LEN.
+           MOVE ZERO TO WS-MATCH-COUNT
+           MOVE ZERO TO WS-CURRENT-LINE
+           MOVE ZERO TO WS-SELECTED-LINE
+           MOVE "N" TO WS-EOF
+           OPEN INPUT ORIGINAL-FILE
+           IF WS-FILE-STATUS = "35"
+               CLOSE ORIGINAL-FILE
+               DISPLAY "No K-Dramas on file."
+           ELSE
+               READ ORIGINAL-FILE
+                   AT END MOVE "Y" TO WS-EOF
+               END-READ
+               PERFORM UNTIL WS-EOF = "Y"
+                   ADD 1 TO WS-CURRENT-LINE
+                   PERFORM MATCH-TITLE-OR-GENRE
+                   IF WS-IS-MATCH AND WS-MATCH-COUNT < 50
+                       ADD 1 TO WS-MATCH-COUNT
+                       MOVE WS-CURRENT-LINE TO
+                           WS-MATCH-LINE-NO(WS-MATCH-COUNT)
+                       MOVE KDRAMA-TITLE TO
+                           WS-MATCH-TITLE(WS-MATCH-COUNT)
+                       MOVE KDRAMA-GENRE TO
+                           WS-MATCH-GENRE(WS-MATCH-COUNT)
+                       IF KDRAMA-IS-WATCHED
+                           MOVE "WATCHED" TO
+                               WS-MATCH-STATUS(WS-MATCH-COUNT)
+                       ELSE
+                           MOVE "NOT WATCHED" TO
+                               WS-MATCH-STATUS(WS-MATCH-COUNT)
+                       END-IF
+                   END-IF
+                   READ ORIGINAL-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE ORIGINAL-FILE
+
+               IF WS-MATCH-COUNT = 0
+                   DISPLAY "No matches found."
+               ELSE
+                   PERFORM DISPLAY-SEARCH-MATCHES
+                   DISPLAY "Select a number (0=cancel): " NO ADVANCING
+                   ACCEPT WS-USER-PICK
+                   IF WS-USER-PICK > 0 AND
+                           WS-USER-PICK <= WS-MATCH-COUNT
+                       MOVE WS-MATCH-LINE-NO(WS-USER-PICK)
+                           TO WS-SELECTED-LINE
+                   END-IF
+               END-IF
+           END-IF.
+
+       DISPLAY-SEARCH-MATCHES.
+           PERFORM VARYING WS-MATCH-IDX FROM 1 BY 1
+                   UNTIL WS-MATCH-IDX > WS-MATCH-COUNT
+               DISPLAY WS-MATCH-IDX ". " WS-MATCH-TITLE(WS-MATCH-IDX)
+                   " [" WS-MATCH-GENRE(WS-MATCH-IDX) "] - "
+                   WS-MATCH-STATUS(WS-MATCH-IDX)
+           END-PERFORM.
 
+       COMPUTE-SEARCH-LEN.
+           MOVE 50 TO WS-SEARCH-LEN
+           PERFORM UNTIL WS-SEARCH-LEN = 0
+                   OR WS-SEARCH-TEXT(WS-SEARCH-LEN:1) NOT = SPACE
+               SUBTRACT 1 FROM WS-SEARCH-LEN
+           END-PERFORM.
+
+       MATCH-TITLE-OR-GENRE.
+           MOVE FUNCTION UPPER-CASE(KDRAMA-TITLE) TO WS-SCAN-FIELD
+           PERFORM SUBSTRING-MATCH
+           IF NOT WS-IS-MATCH
+               MOVE SPACE TO WS-SCAN-FIELD
+               MOVE FUNCTION UPPER-CASE(KDRAMA-GENRE)
+                   TO WS-SCAN-FIELD(1:20)
+               PERFORM SUBSTRING-MATCH
+           END-IF.
+
+       SUBSTRING-MATCH.
+           IF WS-SEARCH-LEN = 0
+               MOVE "Y" TO WS-MATCH-FLAG
+           ELSE
+               MOVE "N" TO WS-MATCH-FLAG
+               PERFORM VARYING WS-SCAN-IDX FROM 1 BY 1
+                   UNTIL WS-SCAN-IDX > (51 - WS-SEARCH-LEN)
+                       OR WS-IS-MATCH
+                   IF WS-SCAN-FIELD(WS-SCAN-IDX:WS-SEARCH-LEN) =
+                           WS-SEARCH-TEXT(1:WS-SEARCH-LEN)
+                       MOVE "Y" TO WS-MATCH-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       END PROGRAM  FILE-HANDLING.
