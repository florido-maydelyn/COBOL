@@ -12,6 +12,26 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FileStatus.
 
+           SELECT BookingPaymentFile ASSIGN TO 'bookingpayments.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT InvoiceFile ASSIGN TO 'invoice.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT BookingArchiveFile ASSIGN TO 'bookingarchive.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT BookingImportFile ASSIGN TO 'bookingimport.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT BookingAuditFile ASSIGN TO 'bookingaudit.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -28,6 +48,35 @@
            05   TravelDateTemp     PIC X(12).
            05   StatusTemp         PIC X(15).
 
+       FD BookingPaymentFile.
+       01  PaymentRecord.
+           05   PayBookingID      PIC X(13).
+           05   PaymentAmount     PIC 9(7)V99.
+           05   PaymentMethod     PIC X(15).
+           05   PaymentDate       PIC X(12).
+
+       FD InvoiceFile.
+       01  InvoiceLine             PIC X(80).
+
+       FD BookingArchiveFile.
+       01  ArchiveRecord.
+           05   ArchBookingID      PIC X(13).
+           05   ArchDestination    PIC X(25).
+           05   ArchTravelDate     PIC X(12).
+           05   ArchStatus         PIC X(15).
+           05   ArchDeletionDate   PIC 9(08).
+
+       FD BookingImportFile.
+       01  ImportLine               PIC X(80).
+
+       FD BookingAuditFile.
+       01  AuditRecord.
+           05   AuditBookingID     PIC X(13).
+           05   AuditAction        PIC X(10).
+           05   AuditOldValue      PIC X(15).
+           05   AuditNewValue      PIC X(15).
+           05   AuditTimestamp     PIC X(14).
+
        WORKING-STORAGE SECTION.
        01  UserChoice              PIC X.
        01  EndOfFile               PIC X        VALUE 'N'.
@@ -36,15 +85,51 @@
        01  Found                   PIC X        VALUE 'N'.
        01  WS-BookingID            PIC X(10).
        01  WS-COMMAND              PIC X(100).
+       01  DupFound                PIC X        VALUE 'N'.
+       01  DupEndOfFile            PIC X        VALUE 'N'.
+       01  WS-NewBookingID         PIC X(13).
+       01  WS-NewDestination       PIC X(25).
+       01  WS-NewTravelDate        PIC X(12).
+       01  WS-NewStatus            PIC X(15).
+       01  WS-PayBookingID         PIC X(13).
+       01  WS-PayAmount            PIC 9(7)V99.
+       01  WS-PayMethod            PIC X(15).
+       01  WS-PayDate              PIC X(12).
+       01  BookingFound            PIC X        VALUE 'N'.
+       01  WS-TotalPaid            PIC 9(7)V99  VALUE ZERO.
+       01  WS-PaymentCount         PIC 9(05)    VALUE ZERO.
+       01  WS-AmountEdit           PIC ZZZ,ZZ9.99.
+       01  WS-ConfirmedCount       PIC 9(05)    VALUE ZERO.
+       01  WS-PendingCount         PIC 9(05)    VALUE ZERO.
+       01  WS-CanceledCount        PIC 9(05)    VALUE ZERO.
+       01  WS-OtherCount           PIC 9(05)    VALUE ZERO.
+       01  WS-TotalCount           PIC 9(05)    VALUE ZERO.
+       01  WS-RangeAnswer          PIC X.
+       01  WS-StartDate            PIC X(12).
+       01  WS-EndDate              PIC X(12).
+       01  WS-RangeCount           PIC 9(05)    VALUE ZERO.
+       01  WS-DeletionDate         PIC 9(08).
+       01  WS-ImportLoaded         PIC 9(05)    VALUE ZERO.
+       01  WS-ImportSkipped        PIC 9(05)    VALUE ZERO.
+       01  WS-AuditBookingID       PIC X(13).
+       01  WS-AuditAction          PIC X(10).
+       01  WS-AuditOldValue        PIC X(15).
+       01  WS-AuditNewValue        PIC X(15).
+       01  WS-AuditDatePart        PIC 9(08).
+       01  WS-AuditTimePart        PIC 9(08).
 
        PROCEDURE DIVISION.
-           PERFORM UNTIL UserChoice = '5'
+           PERFORM UNTIL UserChoice = '9'
                DISPLAY 'TRAVEL BOOKING SYSTEM'
                DISPLAY '1. ADD BOOKING'
                DISPLAY '2. VIEW BOOKINGS'
                DISPLAY '3. UPDATE STATUS'
                DISPLAY '4. DELETE BOOKING'
-               DISPLAY '5. EXIT'
+               DISPLAY '5. RECORD PAYMENT'
+               DISPLAY '6. PRINT INVOICE'
+               DISPLAY '7. SUMMARY REPORT'
+               DISPLAY '8. IMPORT BOOKINGS'
+               DISPLAY '9. EXIT'
                DISPLAY 'ENTER YOUR CHOICE: ' WITH NO ADVANCING
                ACCEPT UserChoice
 
@@ -66,6 +151,22 @@
                        PERFORM DeleteBooking
                        DISPLAY SPACE
                    WHEN '5'
+                       DISPLAY SPACE
+                       PERFORM RecordPayment
+                       DISPLAY SPACE
+                   WHEN '6'
+                       DISPLAY SPACE
+                       PERFORM PrintInvoice
+                       DISPLAY SPACE
+                   WHEN '7'
+                       DISPLAY SPACE
+                       PERFORM SummaryReport
+                       DISPLAY SPACE
+                   WHEN '8'
+                       DISPLAY SPACE
+                       PERFORM ImportBookings
+                       DISPLAY SPACE
+                   WHEN '9'
                        DISPLAY 'Exiting program.'
                    WHEN OTHER
                        DISPLAY 'Invalid choice. Please try again.'
@@ -106,21 +207,69 @@
            CLOSE BookingFile.
 
        AddBooking.
-           OPEN EXTEND BookingFile
-
            DISPLAY 'Enter Booking ID (10 characters): ' NO ADVANCING
-           ACCEPT BookingID
+           ACCEPT WS-NewBookingID
            DISPLAY 'Enter Destination (30 characters): ' NO ADVANCING
-           ACCEPT FDestination
+           ACCEPT WS-NewDestination
            DISPLAY 'Enter Travel Date (YYYY-MM-DD): ' NO ADVANCING
-           ACCEPT TravelDate
-           DISPLAY 'Enter Status (Confirmed/Pending/Canceled): ' 
+           ACCEPT WS-NewTravelDate
+           DISPLAY 'Enter Status (Confirmed/Pending/Canceled): '
            NO ADVANCING
-           ACCEPT FStatus
-           WRITE BookingRecord
+           ACCEPT WS-NewStatus
+
+           PERFORM CheckDuplicateID
+
+           IF DupFound = 'Y'
+               DISPLAY 'Booking ID already exists.'
+           ELSE
+               PERFORM WriteNewBookingRecord
+               DISPLAY 'Booking added successfully.'
+           END-IF.
 
+       WriteNewBookingRecord.
+           OPEN INPUT BookingFile
+           IF FileStatus = '35'
+               CLOSE BookingFile
+               PERFORM Labels
+           ELSE
+               CLOSE BookingFile
+           END-IF
+
+           MOVE WS-NewBookingID TO BookingID
+           MOVE WS-NewDestination TO FDestination
+           MOVE WS-NewTravelDate TO TravelDate
+           MOVE WS-NewStatus TO FStatus
+
+           OPEN EXTEND BookingFile
+           WRITE BookingRecord
            CLOSE BookingFile
-           DISPLAY 'Booking added successfully.'.
+
+           MOVE WS-NewBookingID TO WS-AuditBookingID
+           MOVE 'ADD' TO WS-AuditAction
+           MOVE SPACE TO WS-AuditOldValue
+           MOVE WS-NewStatus TO WS-AuditNewValue
+           PERFORM WriteAuditEntry.
+
+       CheckDuplicateID.
+           MOVE 'N' TO DupFound
+           MOVE 'N' TO DupEndOfFile
+           OPEN INPUT BookingFile
+           IF FileStatus = '35'
+               CLOSE BookingFile
+           ELSE
+               PERFORM UNTIL DupEndOfFile = 'Y'
+                   READ BookingFile INTO BookingRecord
+                       AT END
+                           MOVE 'Y' TO DupEndOfFile
+                       NOT AT END
+                           IF BookingID = WS-NewBookingID
+                               MOVE 'Y' TO DupFound
+                               MOVE 'Y' TO DupEndOfFile
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BookingFile
+           END-IF.
 
        ViewBookings.
            OPEN INPUT BookingFile
@@ -164,10 +313,15 @@
                        IF BookingID = SearchID
                           MOVE 'Y' TO Found
                           DISPLAY 'Current Status: ' FStatus
+                          MOVE BookingID TO WS-AuditBookingID
+                          MOVE 'UPDATE' TO WS-AuditAction
+                          MOVE FStatus TO WS-AuditOldValue
                           DISPLAY 'Enter new Status (Confirmed/Pending/C
       -                   'anceled): '
                           ACCEPT FStatus
                           REWRITE BookingRecord
+                          MOVE FStatus TO WS-AuditNewValue
+                          PERFORM WriteAuditEntry
                           DISPLAY 'Status updated successfully.'
                        END-IF
                END-READ
@@ -199,7 +353,7 @@
                           DISPLAY 'Destination: ' FDestination
                           DISPLAY 'Travel Date: ' TravelDate
                           DISPLAY 'Status: ' FStatus
-                          CONTINUE
+                          PERFORM ArchiveDeletedBooking
                        ELSE
                           WRITE TempBRecord FROM BookingRecord
                        END-IF
@@ -220,3 +374,334 @@
            ELSE
                DISPLAY 'Booking not found.'
            END-IF.
+
+       ArchiveDeletedBooking.
+           MOVE BookingID TO ArchBookingID
+           MOVE FDestination TO ArchDestination
+           MOVE TravelDate TO ArchTravelDate
+           MOVE FStatus TO ArchStatus
+           ACCEPT WS-DeletionDate FROM DATE YYYYMMDD
+           MOVE WS-DeletionDate TO ArchDeletionDate
+
+           OPEN INPUT BookingArchiveFile
+           IF FileStatus = '35'
+               CLOSE BookingArchiveFile
+               OPEN OUTPUT BookingArchiveFile
+               CLOSE BookingArchiveFile
+           ELSE
+               CLOSE BookingArchiveFile
+           END-IF
+
+           OPEN EXTEND BookingArchiveFile
+           WRITE ArchiveRecord
+           CLOSE BookingArchiveFile
+
+           MOVE BookingID TO WS-AuditBookingID
+           MOVE 'DELETE' TO WS-AuditAction
+           MOVE FStatus TO WS-AuditOldValue
+           MOVE SPACE TO WS-AuditNewValue
+           PERFORM WriteAuditEntry.
+
+       FindBooking.
+           MOVE 'N' TO BookingFound
+           MOVE 'N' TO EndOfFile
+           OPEN INPUT BookingFile
+           IF FileStatus = '35'
+               CLOSE BookingFile
+           ELSE
+               PERFORM UNTIL EndOfFile = 'Y'
+                   READ BookingFile INTO BookingRecord
+                       AT END
+                           MOVE 'Y' TO EndOfFile
+                       NOT AT END
+                           IF BookingID = WS-PayBookingID
+                               MOVE 'Y' TO BookingFound
+                               MOVE 'Y' TO EndOfFile
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BookingFile
+           END-IF.
+
+       RecordPayment.
+           DISPLAY 'Enter Booking ID for payment: ' NO ADVANCING
+           ACCEPT WS-PayBookingID
+
+           PERFORM FindBooking
+
+           IF BookingFound = 'N'
+               DISPLAY 'Booking ID not found.'
+           ELSE
+               DISPLAY 'Enter Payment Amount: ' NO ADVANCING
+               ACCEPT WS-PayAmount
+               DISPLAY 'Enter Payment Method (Cash/Card/Transfer): '
+               NO ADVANCING
+               ACCEPT WS-PayMethod
+               DISPLAY 'Enter Payment Date (YYYY-MM-DD): ' NO ADVANCING
+               ACCEPT WS-PayDate
+
+               MOVE WS-PayBookingID TO PayBookingID
+               MOVE WS-PayAmount TO PaymentAmount
+               MOVE WS-PayMethod TO PaymentMethod
+               MOVE WS-PayDate TO PaymentDate
+
+               OPEN INPUT BookingPaymentFile
+               IF FileStatus = '35'
+                   CLOSE BookingPaymentFile
+                   OPEN OUTPUT BookingPaymentFile
+                   CLOSE BookingPaymentFile
+               ELSE
+                   CLOSE BookingPaymentFile
+               END-IF
+
+               OPEN EXTEND BookingPaymentFile
+               WRITE PaymentRecord
+               CLOSE BookingPaymentFile
+
+               DISPLAY 'Payment recorded successfully.'
+           END-IF.
+
+       SumPayments.
+           MOVE ZERO TO WS-TotalPaid
+           MOVE ZERO TO WS-PaymentCount
+           MOVE 'N' TO EndOfFile
+           OPEN INPUT BookingPaymentFile
+           IF FileStatus = '35'
+               CLOSE BookingPaymentFile
+           ELSE
+               PERFORM UNTIL EndOfFile = 'Y'
+                   READ BookingPaymentFile INTO PaymentRecord
+                       AT END
+                           MOVE 'Y' TO EndOfFile
+                       NOT AT END
+                           IF PayBookingID = WS-PayBookingID
+                               ADD PaymentAmount TO WS-TotalPaid
+                               ADD 1 TO WS-PaymentCount
+                               DISPLAY '  ' PaymentDate SPACE
+                                       PaymentMethod SPACE PaymentAmount
+                               MOVE PaymentAmount TO WS-AmountEdit
+                               MOVE SPACE TO InvoiceLine
+                               STRING '  ' PaymentDate DELIMITED BY SIZE
+                                   ' ' PaymentMethod DELIMITED BY SIZE
+                                   ' ' WS-AmountEdit DELIMITED BY SIZE
+                                   INTO InvoiceLine
+                               WRITE InvoiceLine
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BookingPaymentFile
+           END-IF.
+
+       PrintInvoice.
+           DISPLAY 'Enter Booking ID for invoice: ' NO ADVANCING
+           ACCEPT WS-PayBookingID
+
+           PERFORM FindBooking
+
+           IF BookingFound = 'N'
+               DISPLAY 'Booking ID not found.'
+           ELSE
+               OPEN OUTPUT InvoiceFile
+
+               MOVE '=== BOOKING INVOICE ===' TO InvoiceLine
+               DISPLAY InvoiceLine
+               WRITE InvoiceLine
+
+               MOVE SPACE TO InvoiceLine
+               STRING 'Booking ID : ' BookingID DELIMITED BY SIZE
+                   INTO InvoiceLine
+               DISPLAY InvoiceLine
+               WRITE InvoiceLine
+
+               MOVE SPACE TO InvoiceLine
+               STRING 'Destination: ' FDestination DELIMITED BY SIZE
+                   INTO InvoiceLine
+               DISPLAY InvoiceLine
+               WRITE InvoiceLine
+
+               MOVE SPACE TO InvoiceLine
+               STRING 'Travel Date: ' TravelDate DELIMITED BY SIZE
+                   INTO InvoiceLine
+               DISPLAY InvoiceLine
+               WRITE InvoiceLine
+
+               MOVE SPACE TO InvoiceLine
+               STRING 'Status     : ' FStatus DELIMITED BY SIZE
+                   INTO InvoiceLine
+               DISPLAY InvoiceLine
+               WRITE InvoiceLine
+
+               MOVE SPACE TO InvoiceLine
+               DISPLAY 'Payments:'
+               MOVE 'Payments:' TO InvoiceLine
+               WRITE InvoiceLine
+
+               PERFORM SumPayments
+
+               MOVE WS-TotalPaid TO WS-AmountEdit
+               DISPLAY 'Total Paid : ' WS-AmountEdit
+               MOVE SPACE TO InvoiceLine
+               STRING 'Total Paid : ' WS-AmountEdit DELIMITED BY SIZE
+                   INTO InvoiceLine
+               WRITE InvoiceLine
+
+               CLOSE InvoiceFile
+               DISPLAY 'Invoice written to invoice.txt'
+           END-IF.
+
+       SummaryReport.
+           MOVE ZERO TO WS-ConfirmedCount
+           MOVE ZERO TO WS-PendingCount
+           MOVE ZERO TO WS-CanceledCount
+           MOVE ZERO TO WS-OtherCount
+           MOVE ZERO TO WS-TotalCount
+           MOVE 'N' TO EndOfFile
+
+           OPEN INPUT BookingFile
+           IF FileStatus = '35'
+               CLOSE BookingFile
+               DISPLAY 'No bookings on file.'
+           ELSE
+               DISPLAY 'DESTINATION BREAKDOWN BY STATUS'
+               DISPLAY '--------------------------------'
+               PERFORM UNTIL EndOfFile = 'Y'
+                   READ BookingFile INTO BookingRecord
+                       AT END
+                           MOVE 'Y' TO EndOfFile
+                       NOT AT END
+                           PERFORM TallyBookingStatus
+                   END-READ
+               END-PERFORM
+               CLOSE BookingFile
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY 'SUMMARY TOTALS'
+           DISPLAY '--------------'
+           DISPLAY 'Total Bookings : ' WS-TotalCount
+           DISPLAY 'Confirmed      : ' WS-ConfirmedCount
+           DISPLAY 'Pending        : ' WS-PendingCount
+           DISPLAY 'Canceled       : ' WS-CanceledCount
+           DISPLAY 'Other          : ' WS-OtherCount
+
+           DISPLAY SPACE
+           DISPLAY 'List bookings for a travel date range? (Y/N): '
+           NO ADVANCING
+           ACCEPT WS-RangeAnswer
+           IF WS-RangeAnswer = 'Y' OR WS-RangeAnswer = 'y'
+               PERFORM DateRangeReport
+           END-IF.
+
+       TallyBookingStatus.
+           IF BookingID NOT = 'Booking ID'
+               ADD 1 TO WS-TotalCount
+               EVALUATE FStatus
+                   WHEN 'Confirmed'
+                       ADD 1 TO WS-ConfirmedCount
+                       DISPLAY '  Confirmed: ' FDestination
+                   WHEN 'Pending'
+                       ADD 1 TO WS-PendingCount
+                       DISPLAY '  Pending  : ' FDestination
+                   WHEN 'Canceled'
+                       ADD 1 TO WS-CanceledCount
+                       DISPLAY '  Canceled : ' FDestination
+                   WHEN OTHER
+                       ADD 1 TO WS-OtherCount
+               END-EVALUATE
+           END-IF.
+
+       DateRangeReport.
+           DISPLAY 'Enter Start Travel Date (YYYY-MM-DD): ' NO ADVANCING
+           ACCEPT WS-StartDate
+           DISPLAY 'Enter End Travel Date (YYYY-MM-DD): ' NO ADVANCING
+           ACCEPT WS-EndDate
+
+           MOVE ZERO TO WS-RangeCount
+           MOVE 'N' TO EndOfFile
+           OPEN INPUT BookingFile
+
+           DISPLAY SPACE
+           DISPLAY 'BOOKINGS BETWEEN ' WS-StartDate ' AND ' WS-EndDate
+           IF FileStatus = '35'
+               CLOSE BookingFile
+               DISPLAY 'No bookings on file.'
+           ELSE
+               PERFORM UNTIL EndOfFile = 'Y'
+                   READ BookingFile INTO BookingRecord
+                       AT END
+                           MOVE 'Y' TO EndOfFile
+                       NOT AT END
+                           PERFORM CheckDateRangeRecord
+                   END-READ
+               END-PERFORM
+               CLOSE BookingFile
+           END-IF
+
+           DISPLAY 'Bookings in range: ' WS-RangeCount.
+
+       CheckDateRangeRecord.
+           IF BookingID NOT = 'Booking ID' AND
+              TravelDate >= WS-StartDate AND
+              TravelDate <= WS-EndDate
+               ADD 1 TO WS-RangeCount
+               DISPLAY BookingID SPACE FDestination SPACE
+                   TravelDate SPACE FStatus
+           END-IF.
+
+       ImportBookings.
+           MOVE ZERO TO WS-ImportLoaded
+           MOVE ZERO TO WS-ImportSkipped
+           MOVE 'N' TO EndOfFile
+
+           OPEN INPUT BookingImportFile
+           IF FileStatus = '35'
+               DISPLAY 'Import file bookingimport.csv not found.'
+               CLOSE BookingImportFile
+           ELSE
+               PERFORM UNTIL EndOfFile = 'Y'
+                   READ BookingImportFile
+                       AT END
+                           MOVE 'Y' TO EndOfFile
+                       NOT AT END
+                           UNSTRING ImportLine DELIMITED BY ','
+                               INTO WS-NewBookingID WS-NewDestination
+                                    WS-NewTravelDate WS-NewStatus
+                           PERFORM CheckDuplicateID
+                           IF DupFound = 'Y'
+                               ADD 1 TO WS-ImportSkipped
+                           ELSE
+                               PERFORM WriteNewBookingRecord
+                               ADD 1 TO WS-ImportLoaded
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BookingImportFile
+
+               DISPLAY 'Import complete.'
+               DISPLAY 'Bookings loaded : ' WS-ImportLoaded
+               DISPLAY 'Duplicates skipped: ' WS-ImportSkipped
+           END-IF.
+
+       WriteAuditEntry.
+           MOVE WS-AuditBookingID TO AuditBookingID
+           MOVE WS-AuditAction TO AuditAction
+           MOVE WS-AuditOldValue TO AuditOldValue
+           MOVE WS-AuditNewValue TO AuditNewValue
+
+           ACCEPT WS-AuditDatePart FROM DATE YYYYMMDD
+           ACCEPT WS-AuditTimePart FROM TIME
+           STRING WS-AuditDatePart WS-AuditTimePart(1:6)
+               DELIMITED BY SIZE INTO AuditTimestamp
+
+           OPEN INPUT BookingAuditFile
+           IF FileStatus = '35'
+               CLOSE BookingAuditFile
+               OPEN OUTPUT BookingAuditFile
+               CLOSE BookingAuditFile
+           ELSE
+               CLOSE BookingAuditFile
+           END-IF
+
+           OPEN EXTEND BookingAuditFile
+           WRITE AuditRecord
+           CLOSE BookingAuditFile.
