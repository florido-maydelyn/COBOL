@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchDriver.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BookingFile ASSIGN TO 'bookinglist.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT BookingArchiveFile ASSIGN TO 'bookingarchive.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT ReconcileReportFile ASSIGN TO 'reconcilereport.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT KDramaFile ASSIGN TO 'Kdrama.txt'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT KDramaExportFile ASSIGN TO 'kdramaexport.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+           SELECT BatchCheckpointFile ASSIGN TO 'batchcheckpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FileStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD BookingFile.
+       01  BookingRecord.
+           05   BookingID         PIC X(13).
+           05   FDestination        PIC X(25).
+           05   TravelDate        PIC X(12).
+           05   FStatus            PIC X(15).
+
+       FD BookingArchiveFile.
+       01  ArchiveRecord.
+           05   ArchBookingID      PIC X(13).
+           05   ArchDestination    PIC X(25).
+           05   ArchTravelDate     PIC X(12).
+           05   ArchStatus         PIC X(15).
+           05   ArchDeletionDate   PIC 9(08).
+
+       FD ReconcileReportFile.
+       01  ReconcileLine            PIC X(80).
+
+       FD KDramaFile.
+       01  KDramaRecord.
+           05   KDTitle            PIC X(50).
+           05   KDGenre            PIC X(20).
+           05   KDWatchedFlag      PIC X(01).
+           05   KDEpisodesWatched  PIC 9(03).
+           05   KDEpisodesTotal    PIC 9(03).
+           05   KDRating           PIC 9(02).
+
+       FD KDramaExportFile.
+       01  KDramaExportLine         PIC X(100).
+
+       FD BatchCheckpointFile.
+       01  CheckpointRecord.
+           05   CheckpointStep     PIC X(20).
+           05   CheckpointStatus   PIC X(10).
+           05   CheckpointStamp    PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01  FileStatus               PIC XX.
+       01  EndOfFile                PIC X        VALUE 'N'.
+       01  InnerEndOfFile           PIC X        VALUE 'N'.
+       01  CheckEndOfFile           PIC X        VALUE 'N'.
+       01  WS-Step1Done             PIC X        VALUE 'N'.
+       01  WS-Step2Done             PIC X        VALUE 'N'.
+       01  WS-ArchiveMatched        PIC X        VALUE 'N'.
+       01  WS-ReconcileChecked      PIC 9(05)    VALUE ZERO.
+       01  WS-ReconcileMismatches   PIC 9(05)    VALUE ZERO.
+       01  WS-ExportCount           PIC 9(05)    VALUE ZERO.
+       01  WS-CheckpointStep        PIC X(20).
+       01  WS-CheckpointStatus      PIC X(10).
+       01  WS-DatePart              PIC 9(08).
+       01  WS-TimePart              PIC 9(08).
+       01  WS-StatusLine            PIC X(12).
+       01  WS-TodayDate             PIC 9(08).
+
+       PROCEDURE DIVISION.
+           DISPLAY 'TRAVELBOOKING / FILE-HANDLING NIGHTLY BATCH RUN'
+
+           PERFORM LoadCheckpoints
+
+           IF WS-Step1Done = 'Y'
+               DISPLAY 'Step RECONCILE already complete - skipping.'
+           ELSE
+               PERFORM ReconcileBookings
+               MOVE 'RECONCILE' TO WS-CheckpointStep
+               MOVE 'COMPLETE' TO WS-CheckpointStatus
+               PERFORM WriteCheckpoint
+           END-IF
+
+           IF WS-Step2Done = 'Y'
+               DISPLAY 'Step KDRAMAEXPORT already complete - skipping.'
+           ELSE
+               PERFORM ExportKDramaList
+               MOVE 'KDRAMAEXPORT' TO WS-CheckpointStep
+               MOVE 'COMPLETE' TO WS-CheckpointStatus
+               PERFORM WriteCheckpoint
+           END-IF
+
+           DISPLAY 'Nightly batch run complete.'
+           STOP RUN.
+
+       LoadCheckpoints.
+           ACCEPT WS-TodayDate FROM DATE YYYYMMDD
+           OPEN INPUT BatchCheckpointFile
+           IF FileStatus = '35'
+               DISPLAY 'No checkpoint file found - starting fresh.'
+               CLOSE BatchCheckpointFile
+           ELSE
+               READ BatchCheckpointFile
+                   AT END MOVE 'Y' TO CheckEndOfFile
+               END-READ
+               PERFORM UNTIL CheckEndOfFile = 'Y'
+                   IF CheckpointStamp(1:8) = WS-TodayDate
+                       IF CheckpointStep = 'RECONCILE' AND
+                               CheckpointStatus = 'COMPLETE'
+                           MOVE 'Y' TO WS-Step1Done
+                       END-IF
+                       IF CheckpointStep = 'KDRAMAEXPORT' AND
+                               CheckpointStatus = 'COMPLETE'
+                           MOVE 'Y' TO WS-Step2Done
+                       END-IF
+                   END-IF
+                   READ BatchCheckpointFile
+                       AT END MOVE 'Y' TO CheckEndOfFile
+                   END-READ
+               END-PERFORM
+               CLOSE BatchCheckpointFile
+           END-IF.
+
+       WriteCheckpoint.
+           ACCEPT WS-DatePart FROM DATE YYYYMMDD
+           ACCEPT WS-TimePart FROM TIME
+           MOVE SPACE TO CheckpointStamp
+           STRING WS-DatePart WS-TimePart(1:6)
+               DELIMITED BY SIZE INTO CheckpointStamp
+
+           OPEN INPUT BatchCheckpointFile
+           IF FileStatus = '35'
+               CLOSE BatchCheckpointFile
+               OPEN OUTPUT BatchCheckpointFile
+               CLOSE BatchCheckpointFile
+           ELSE
+               CLOSE BatchCheckpointFile
+           END-IF
+
+           MOVE WS-CheckpointStep TO CheckpointStep
+           MOVE WS-CheckpointStatus TO CheckpointStatus
+
+           OPEN EXTEND BatchCheckpointFile
+           WRITE CheckpointRecord
+           CLOSE BatchCheckpointFile.
+
+       ReconcileBookings.
+           DISPLAY 'Reconciling BookingFile against the archive...'
+           MOVE ZERO TO WS-ReconcileChecked
+           MOVE ZERO TO WS-ReconcileMismatches
+
+           OPEN OUTPUT ReconcileReportFile
+           MOVE 'Booking reconciliation report' TO ReconcileLine
+           WRITE ReconcileLine
+
+           OPEN INPUT BookingArchiveFile
+           IF FileStatus = '35'
+               CLOSE BookingArchiveFile
+               MOVE 'No archive records to reconcile.' TO ReconcileLine
+               WRITE ReconcileLine
+           ELSE
+               READ BookingArchiveFile
+                   AT END MOVE 'Y' TO EndOfFile
+               END-READ
+               PERFORM UNTIL EndOfFile = 'Y'
+                   ADD 1 TO WS-ReconcileChecked
+                   PERFORM CheckArchiveAgainstBookings
+                   IF WS-ArchiveMatched = 'Y'
+                       ADD 1 TO WS-ReconcileMismatches
+                       MOVE SPACE TO ReconcileLine
+                       STRING 'MISMATCH - still on file: ' ArchBookingID
+                           DELIMITED BY SIZE INTO ReconcileLine
+                       WRITE ReconcileLine
+                   END-IF
+                   READ BookingArchiveFile
+                       AT END MOVE 'Y' TO EndOfFile
+                   END-READ
+               END-PERFORM
+               CLOSE BookingArchiveFile
+           END-IF
+
+           MOVE SPACE TO ReconcileLine
+           STRING 'Archive records checked: ' WS-ReconcileChecked
+               DELIMITED BY SIZE INTO ReconcileLine
+           WRITE ReconcileLine
+           MOVE SPACE TO ReconcileLine
+           STRING 'Mismatches found: ' WS-ReconcileMismatches
+               DELIMITED BY SIZE INTO ReconcileLine
+           WRITE ReconcileLine
+           CLOSE ReconcileReportFile
+
+           DISPLAY 'Reconciliation complete - '
+               WS-ReconcileChecked ' checked, '
+               WS-ReconcileMismatches ' mismatches.'.
+
+       CheckArchiveAgainstBookings.
+           MOVE 'N' TO WS-ArchiveMatched
+           MOVE 'N' TO InnerEndOfFile
+
+           OPEN INPUT BookingFile
+           IF FileStatus = '35'
+               CLOSE BookingFile
+           ELSE
+               READ BookingFile
+                   AT END MOVE 'Y' TO InnerEndOfFile
+               END-READ
+               PERFORM UNTIL InnerEndOfFile = 'Y'
+                   IF BookingID = ArchBookingID
+                       MOVE 'Y' TO WS-ArchiveMatched
+                   END-IF
+                   READ BookingFile
+                       AT END MOVE 'Y' TO InnerEndOfFile
+                   END-READ
+               END-PERFORM
+               CLOSE BookingFile
+           END-IF.
+
+       ExportKDramaList.
+           DISPLAY 'Rolling forward the K-Drama watch list export...'
+           MOVE ZERO TO WS-ExportCount
+           MOVE 'N' TO EndOfFile
+
+           OPEN OUTPUT KDramaExportFile
+           MOVE 'K-Drama watch list export' TO KDramaExportLine
+           WRITE KDramaExportLine
+
+           OPEN INPUT KDramaFile
+           IF FileStatus = '35'
+               CLOSE KDramaFile
+               MOVE 'No K-Dramas on file.' TO KDramaExportLine
+               WRITE KDramaExportLine
+           ELSE
+               READ KDramaFile
+                   AT END MOVE 'Y' TO EndOfFile
+               END-READ
+               PERFORM UNTIL EndOfFile = 'Y'
+                   ADD 1 TO WS-ExportCount
+                   IF KDWatchedFlag = 'Y'
+                       MOVE 'WATCHED' TO WS-StatusLine
+                   ELSE
+                       IF KDEpisodesWatched > 0
+                           MOVE 'IN PROGRESS' TO WS-StatusLine
+                       ELSE
+                           MOVE 'TO WATCH' TO WS-StatusLine
+                       END-IF
+                   END-IF
+                   MOVE SPACE TO KDramaExportLine
+                   STRING KDTitle DELIMITED BY SIZE
+                       ' [' DELIMITED BY SIZE
+                       KDGenre DELIMITED BY SIZE
+                       '] - ' DELIMITED BY SIZE
+                       WS-StatusLine DELIMITED BY SIZE
+                       INTO KDramaExportLine
+                   WRITE KDramaExportLine
+                   READ KDramaFile
+                       AT END MOVE 'Y' TO EndOfFile
+                   END-READ
+               END-PERFORM
+               CLOSE KDramaFile
+           END-IF
+
+           CLOSE KDramaExportFile
+           DISPLAY 'K-Drama export complete - '
+               WS-ExportCount ' titles written.'.
